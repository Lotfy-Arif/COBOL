@@ -1,23 +1,45 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GET-AVG.
-       DATA DIVISION.
-       LINKAGE SECTION.
-
-       01  AVE-1       PIC 9(3).
-       01  AVE-2       PIC 9(3).
-       01  AVE-3       PIC 9(3).
-       01  AVE-4       PIC 9(3).
-       01  AVE-5       PIC 9(3).
-       01  STUD-AVE    PIC 999.
-
-       PROCEDURE DIVISION USING AVE-1,AVE-2,AVE-3,AVE-4,AVE-5,STUD-AVE.
-
-           ADD AVE-1 AVE-2 AVE-3 AVE-4 TO AVE-5
-           DIVIDE AVE-5 BY 10 GIVING STUD-AVE ROUNDED.
-       EXIT PROGRAM.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: computes a student's average across a variable number
+      *          of course averages and returns a pass/fail status
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GET-AVG.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SUB          PIC 9(2).
+       01  WS-TOTAL        PIC 9(5).
+
+       LINKAGE SECTION.
+
+       01  COURSE-COUNT PIC 9(2).
+       01  COURSE-AVE-TBL.
+           05  COURSE-AVE PIC 9(3) OCCURS 1 TO 10 TIMES
+                   DEPENDING ON COURSE-COUNT.
+       01  STUD-AVE    PIC 999.
+       01  STUD-STATUS PIC X(4).
+
+       PROCEDURE DIVISION USING COURSE-COUNT, COURSE-AVE-TBL,
+               STUD-AVE, STUD-STATUS.
+
+       100-COMPUTE-AVERAGE.
+           MOVE 0 TO STUD-AVE.
+           MOVE 0 TO WS-TOTAL.
+           IF COURSE-COUNT > 0
+               PERFORM VARYING WS-SUB FROM 1 BY 1
+                       UNTIL WS-SUB > COURSE-COUNT
+                   ADD COURSE-AVE(WS-SUB) TO WS-TOTAL
+               END-PERFORM
+               DIVIDE WS-TOTAL BY COURSE-COUNT
+                   GIVING STUD-AVE ROUNDED
+           END-IF.
+
+           IF STUD-AVE >= 50
+               MOVE "PASS" TO STUD-STATUS
+           ELSE
+               MOVE "FAIL" TO STUD-STATUS
+           END-IF.
+
+       EXIT PROGRAM.
