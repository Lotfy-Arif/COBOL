@@ -26,18 +26,91 @@
            ASSIGN TO "C:\Users\harpa\Desktop\Project3\PROGRAM.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
-      *    file name used in the progrom to print out a student report
+      *    course code/course name master, used to validate a
+      *    student's COURSE-CODE-n entries before the report is built
+           SELECT COURSE-RECORDS-FILE
+           ASSIGN TO "C:\Users\harpa\Desktop\Project3\COURSE.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    file name used in the progrom to print out a student report -
+      *    assigned to a variable filename (built by
+      *    309-BUILD-REPORT-FILENAME) so each day's run writes its own
+      *    dated file instead of overwriting the previous run's report
            SELECT STUDENT-REPORT-FILE
+           ASSIGN TO REPORT-FILENAME-WS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    comma-delimited copy of the student report, for finance to
+      *    open directly in a spreadsheet - dated the same as
+      *    STUDENT-REPORT-FILE, built by 309-BUILD-REPORT-FILENAME
+           SELECT CSV-REPORT-FILE
+           ASSIGN TO CSV-FILENAME-WS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    file name used to list students whose PROGRAM-OF-STUDY did
+      *    not match any PROGRAM-CODE in the catalog
+           SELECT EXCEPTION-REPORT-FILE
            ASSIGN TO
-           "C:\Users\harpa\Desktop\Project3\STUDENT-REPORT.TXT"
+           "C:\Users\harpa\Desktop\Project3\EXCEPTION-REPORT.TXT"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+      *    sort work file used to order student records by
+      *    PROGRAM-OF-STUDY so the report can be grouped/subtotaled
+           SELECT SORT-WORK-FILE
+           ASSIGN TO "SORTWK1".
+
+      *    student records sorted by PROGRAM-OF-STUDY, produced by
+      *    the SORT and read by the report-writing logic
+           SELECT SORTED-STUDENT-FILE
+           ASSIGN TO
+           "C:\Users\harpa\Desktop\Project3\SORTED-STUFILE3.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    records the last student number/write count successfully
+      *    written to STUDENT-REPORT-FILE, so a rerun after an abend
+      *    can skip past already-written records instead of starting
+      *    the batch over. Optional - may not exist on a first run.
+           SELECT OPTIONAL CHECKPOINT-FILE
+           ASSIGN TO "C:\Users\harpa\Desktop\Project3\CHECKPOINT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
       * name of the file used in the program.
+      * only read by the SORT below (USING) - its record layout is
+      * never referenced directly, so it stays as raw input fields
        FD  STUDENT-RECORDS-FILE.
-       01  STUDENT-TUTION-RECORD.
+       01  STUDENT-INPUT-RECORD.
       * record structure of a file
+           05 IN-STUDENT-NUMBER PIC 9(6).
+           05 IN-STUDENT-TUTION-OWED PIC 9(4)V99.
+           05 IN-STUDENT-NAME PIC X(40).
+           05 IN-PROGRAM-OF-STUDY PIC X(5).
+           05 IN-COURSE-CODE-1   PIC X(7).
+           05 IN-AVERAGE-1       PIC 9(3).
+           05 IN-COURSE-CODE-2   PIC X(7).
+           05 IN-AVERAGE-2       PIC 9(3).
+           05 IN-COURSE-CODE-3   PIC X(7).
+           05 IN-AVERAGE-3       PIC 9(3).
+           05 IN-COURSE-CODE-4   PIC X(7).
+           05 IN-AVERAGE-4       PIC 9(3).
+           05 IN-COURSE-CODE-5   PIC X(7).
+           05 IN-AVERAGE-5       PIC 9(3).
+
+      * sort work record - only the key field is named, the rest of
+      * the record just rides along as bytes between USING and GIVING
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05 FILLER PIC X(6).
+           05 FILLER PIC X(6).
+           05 FILLER PIC X(40).
+           05 SORT-PROGRAM-OF-STUDY PIC X(5).
+           05 FILLER PIC X(50).
+
+      * student records in PROGRAM-OF-STUDY order, produced by the
+      * SORT; this is the record the report-writing logic works from
+       FD  SORTED-STUDENT-FILE.
+       01  STUDENT-TUTION-RECORD.
            05 STUDENT-NUMBER PIC 9(6).
            05 STUDENT-TUTION-OWED PIC 9(4)V99.
            05 STUDENT-NAME PIC X(40).
@@ -58,39 +131,164 @@
            05 PROGRAM-CODE PIC X(5).
            05 PROGRAM-NAME PIC X(20).
 
+       FD  COURSE-RECORDS-FILE.
+       01  COURSE-RECORD.
+           05 COURSE-CODE PIC X(7).
+           05 COURSE-NAME PIC X(20).
+
 
        FD  STUDENT-REPORT-FILE.
-       01  REPORT-HEADER PIC X(86).
+       01  REPORT-HEADER PIC X(95).
+       01  REPORT-TRAILER PIC X(95).
        01  STUDENT-REPORT-RECORD.
            05 STUDENT-NAME-WS PIC X(40).
            05 FILLER PIC X(2) VALUE SPACES.
            05 STUDENT-AVERAGE-WS PIC 999.
-           05 FILLER PIC X(4) VALUE SPACES.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 STUDENT-STATUS-WS PIC X(4).
+           05 FILLER PIC X(2) VALUE SPACES.
            05 PROGRAM-NAME-R PIC X(20).
            05 FILLER PIC X(4) VALUE SPACES.
            05 TUITION-OWED-WS PIC Z,ZZ9.99.
 
+       FD  CSV-REPORT-FILE.
+       01  CSV-REPORT-HEADER PIC X(100).
+       01  CSV-REPORT-RECORD PIC X(100).
+
+       FD  EXCEPTION-REPORT-FILE.
+       01  EXCEPTION-REPORT-HEADER PIC X(60).
+       01  EXCEPTION-REPORT-RECORD.
+           05 EXC-STUDENT-NUMBER PIC 9(6).
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 EXC-PROGRAM-OF-STUDY PIC X(5).
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 EXC-MESSAGE PIC X(35).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-STUDENT-NUMBER PIC 9(6).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 CKPT-WRITE-COUNTER PIC 9(4).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 CKPT-REPORT-DATE PIC 9(8).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 CKPT-GRAND-TOTAL-TUITION PIC 9(6)V99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 CKPT-GROUP-PROGRAM PIC X(5).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 CKPT-GROUP-PROGRAM-NAME PIC X(20).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 CKPT-GROUP-COUNT PIC 9(4).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 CKPT-GROUP-TUITION PIC 9(6)V99.
+
        WORKING-STORAGE SECTION.
 
            COPY CREATE-TBL.
+           COPY COURSE-TBL.
 
        01  FLAG-FIELDS.
       *to control the execution of record entering
            05 EOF-FLAG    PIC X(3) VALUE "NO".
            05 EOF-TBL-FLAG    PIC X(3) VALUE "NO".
+           05 EOF-COURSE-TBL-FLAG PIC X(3) VALUE "NO".
            05 FOUND-FLAG PIC X(3) VALUE "NO".
-           05 SUB PIC 9(2).
            05 PCODE PIC X(5).
-           05 READ-COUNTER PIC 9(2) VALUE 0.
-           05 WRITE-COUNTER PIC 9(2) VALUE 0.
-
+           05 READ-COUNTER PIC 9(4) VALUE 0.
+           05 WRITE-COUNTER PIC 9(4) VALUE 0.
+      *    used by 303-LOAD-TABLE to insertion-sort PROGRAM-TABLE-WS
+      *    as it loads, the same technique PROGRAM-CATALOG-MAINT.cbl's
+      *    310-INSERT-PROGRAM-SORTED uses
+           05 PGM-SORT-SUB-WS PIC 9(3).
+           05 PGM-INSERT-AT-WS PIC 9(3).
+           05 EXCEPTION-COUNTER PIC 9(4) VALUE 0.
+           05 EXC-MESSAGE-WS PIC X(35)
+               VALUE "PROGRAM CODE NOT FOUND IN CATALOG".
+           05 GRAND-TOTAL-TUITION-WS PIC 9(6)V99 VALUE 0.
+
+      *    used by 410-VALIDATE-COURSE-CODES to check one course code
+      *    at a time against COURSE-TABLE-WS
+           05 COURSE-CHECK-WS PIC X(7).
+           05 COURSE-EXC-MESSAGE-WS PIC X(35).
+           05 COURSE-CHECK-FOUND-WS PIC X(3) VALUE "YES".
+
+      *    set by 410-VALIDATE-COURSE-CODES for the current student -
+      *    tells 404-BUILD-COURSE-AVE-TABLE whether each COURSE-CODE-n
+      *    was found in the catalog, so a bad code doesn't get averaged
+      *    in even though it was flagged as an exception
+       01  COURSE-VALID-FIELDS.
+           05 COURSE-1-OK-WS PIC X(3) VALUE "YES".
+           05 COURSE-2-OK-WS PIC X(3) VALUE "YES".
+           05 COURSE-3-OK-WS PIC X(3) VALUE "YES".
+           05 COURSE-4-OK-WS PIC X(3) VALUE "YES".
+           05 COURSE-5-OK-WS PIC X(3) VALUE "YES".
+
+      *    restart/checkpoint control fields - see 308-READ-CHECKPOINT
+       01  RESTART-FIELDS.
+           05 RESTART-EOF-FLAG PIC X(3) VALUE "NO".
+           05 RESTART-FOUND-FLAG PIC X(3) VALUE "NO".
+           05 RESTART-SKIP-COUNT-WS PIC 9(4) VALUE 0.
+           05 LAST-CKPT-STUDENT-WS PIC 9(6) VALUE 0.
+           05 LAST-CKPT-COUNT-WS PIC 9(4) VALUE 0.
+           05 LAST-CKPT-DATE-WS PIC 9(8) VALUE 0.
+           05 LAST-CKPT-GRAND-TOTAL-WS PIC 9(6)V99 VALUE 0.
+           05 LAST-CKPT-GROUP-PROGRAM-WS PIC X(5) VALUE SPACES.
+           05 LAST-CKPT-GROUP-PROGRAM-NAME-WS PIC X(20) VALUE SPACES.
+           05 LAST-CKPT-GROUP-COUNT-WS PIC 9(4) VALUE 0.
+           05 LAST-CKPT-GROUP-TUITION-WS PIC 9(6)V99 VALUE 0.
+
+      *    dated filename for STUDENT-REPORT-FILE - built once per run
+      *    by 309-BUILD-REPORT-FILENAME so each day keeps its own
+      *    report on disk instead of the run wiping out the last one.
+      *    A same-day restart naturally extends the same file since
+      *    the name only changes when the date does.
+       01  REPORT-FILE-DATE-WS PIC 9(8).
+       01  REPORT-FILENAME-WS PIC X(80) VALUE SPACES.
+       01  CSV-FILENAME-WS PIC X(80) VALUE SPACES.
+       01  CSV-TUITION-WS PIC ZZZZ9.99.
+
+       01  TRAILER-LINE-WS.
+           05 TRAILER-LABEL-WS PIC X(28).
+           05 TRAILER-VALUE-WS PIC ZZZ,ZZ9.99.
+
+      *    tracks the program-of-study control break used to group
+      *    and subtotal the report
+       01  GROUP-BREAK-FIELDS.
+           05 GROUP-FIRST-REC-FLAG PIC X(3) VALUE "YES".
+           05 GROUP-PROGRAM-WS PIC X(5) VALUE SPACES.
+           05 GROUP-PROGRAM-NAME-WS PIC X(20) VALUE SPACES.
+           05 GROUP-COUNT-WS PIC 9(4) VALUE 0.
+           05 GROUP-TUITION-WS PIC 9(6)V99 VALUE 0.
+
+       01  SUBTOTAL-LINE-WS.
+           05 FILLER PIC X(17) VALUE "PROGRAM SUBTOTAL-".
+           05 SUBTOTAL-PROGRAM-WS PIC X(20).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(9) VALUE "STUDENTS:".
+           05 SUBTOTAL-COUNT-WS PIC ZZZ9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(8) VALUE "TUITION:".
+           05 SUBTOTAL-TUITION-WS PIC ZZZ,ZZ9.99.
+
+       01  COURSE-AVE-FIELDS.
+           05 COURSE-COUNT-WS PIC 9(2) VALUE 0.
+           05 COURSE-AVE-TBL-WS.
+               10 COURSE-AVE-WS PIC 9(3) OCCURS 1 TO 5 TIMES
+                       DEPENDING ON COURSE-COUNT-WS.
+
+      *    field widths here are sized so each column header starts
+      *    at the same byte offset as its data column in
+      *    STUDENT-REPORT-RECORD (name 1-40, average 43-45,
+      *    status 48-51, program 54-73, tuition 78-85), so the
+      *    PASS/FAIL status the Registrar scans for lines up under
+      *    its own header instead of drifting under PROGRAM
        01 COLUMN-HEADER.
            05 COL-NAME PIC X(38) VALUE "NAME".
            05 FILLER PIC X(2) VALUE SPACES.
-           05 COL-AVG PIC X(9) VALUE "AVERAGE".
-           05 FILLER PIC X(2) VALUE SPACES.
-           05 COL-PROGRAM PIC X(15) VALUE "PROGRAM".
-           05 FILLER PIC X(6) VALUE SPACES.
+           05 COL-AVG PIC X(7) VALUE "AVERAGE".
+           05 COL-STATUS PIC X(6) VALUE "STATUS".
+           05 COL-PROGRAM PIC X(20) VALUE "PROGRAM".
+           05 FILLER PIC X(4) VALUE SPACES.
            05 COL-TUT-OWED PIC X(11) VALUE "TUTION OWED".
 
        PROCEDURE DIVISION.
@@ -103,6 +301,9 @@
 
            PERFORM 201-INIT-STUDENT-REPORT.
            PERFORM 202-LOAD-TABLE-DATA UNTIL EOF-TBL-FLAG = "YES".
+           PERFORM 220-LOAD-COURSE-TABLE-DATA
+               UNTIL EOF-COURSE-TBL-FLAG = "YES".
+           PERFORM 308-READ-CHECKPOINT.
            PERFORM 203-INT-REPORT-WRITING.
            PERFORM 204-WRITE-STUDENT-REPORT UNTIL EOF-FLAG = "YES".
            PERFORM 205-CLOSE-FILES.
@@ -110,14 +311,76 @@
        201-INIT-STUDENT-REPORT.
            PERFORM 301-OPEN-PROGRAM-FILE.
            PERFORM 302-READ-PROGRAM-FILE.
+           PERFORM 313-OPEN-COURSE-FILE.
+           PERFORM 314-READ-COURSE-FILE.
 
        202-LOAD-TABLE-DATA.
            PERFORM 303-LOAD-TABLE.
            PERFORM 302-READ-PROGRAM-FILE.
 
+      *    loads COURSE-RECORDS-FILE into COURSE-TABLE-WS, the same
+      *    way 202-LOAD-TABLE-DATA loads the program catalog
+       220-LOAD-COURSE-TABLE-DATA.
+           PERFORM 315-LOAD-COURSE-TABLE.
+           PERFORM 314-READ-COURSE-FILE.
+
+      *    reads the last checkpoint (if any) left by a prior run
+      *    that abended, so this run can resume past it. Also stamps
+      *    REPORT-FILE-DATE-WS with today's date here (rather than in
+      *    309-BUILD-REPORT-FILENAME) so the same date value is used
+      *    both to compare against the checkpoint's saved date and to
+      *    build today's report filename - a checkpoint left over from
+      *    a run that crossed midnight is never applied against the
+      *    new day's (empty) report file.
+       308-READ-CHECKPOINT.
+           ACCEPT REPORT-FILE-DATE-WS FROM DATE YYYYMMDD.
+           OPEN INPUT CHECKPOINT-FILE.
+           PERFORM UNTIL RESTART-EOF-FLAG = "YES"
+               READ CHECKPOINT-FILE
+                   AT END MOVE "YES" TO RESTART-EOF-FLAG
+                   NOT AT END
+                       MOVE "YES" TO RESTART-FOUND-FLAG
+                       MOVE CKPT-STUDENT-NUMBER TO LAST-CKPT-STUDENT-WS
+                       MOVE CKPT-WRITE-COUNTER TO LAST-CKPT-COUNT-WS
+                       MOVE CKPT-REPORT-DATE TO LAST-CKPT-DATE-WS
+                       MOVE CKPT-GRAND-TOTAL-TUITION
+                           TO LAST-CKPT-GRAND-TOTAL-WS
+                       MOVE CKPT-GROUP-PROGRAM
+                           TO LAST-CKPT-GROUP-PROGRAM-WS
+                       MOVE CKPT-GROUP-PROGRAM-NAME
+                           TO LAST-CKPT-GROUP-PROGRAM-NAME-WS
+                       MOVE CKPT-GROUP-COUNT TO LAST-CKPT-GROUP-COUNT-WS
+                       MOVE CKPT-GROUP-TUITION
+                           TO LAST-CKPT-GROUP-TUITION-WS
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
+           IF RESTART-FOUND-FLAG = "YES"
+                   AND LAST-CKPT-DATE-WS NOT = REPORT-FILE-DATE-WS
+               MOVE "NO" TO RESTART-FOUND-FLAG
+               DISPLAY "CHECKPOINT IS FROM A PRIOR DAY - STARTING FRESH"
+           END-IF.
+           IF RESTART-FOUND-FLAG = "YES"
+               MOVE LAST-CKPT-COUNT-WS TO WRITE-COUNTER
+               MOVE LAST-CKPT-COUNT-WS TO RESTART-SKIP-COUNT-WS
+               MOVE LAST-CKPT-GRAND-TOTAL-WS TO GRAND-TOTAL-TUITION-WS
+               MOVE LAST-CKPT-GROUP-PROGRAM-WS TO GROUP-PROGRAM-WS
+               MOVE LAST-CKPT-GROUP-PROGRAM-NAME-WS
+                   TO GROUP-PROGRAM-NAME-WS
+               MOVE LAST-CKPT-GROUP-COUNT-WS TO GROUP-COUNT-WS
+               MOVE LAST-CKPT-GROUP-TUITION-WS TO GROUP-TUITION-WS
+               IF LAST-CKPT-GROUP-PROGRAM-WS NOT = SPACES
+                   MOVE "NO" TO GROUP-FIRST-REC-FLAG
+               END-IF
+               DISPLAY "RESTARTING AFTER STUDENT NUMBER "
+                   LAST-CKPT-STUDENT-WS
+           END-IF.
+
        203-INT-REPORT-WRITING.
+           PERFORM 307-SORT-STUDENT-FILE.
            PERFORM 304-OPEN-STU-REPORT-FILE.
-           PERFORM 402-PRINT-REPORT-HEADER 1 TIMES.
+           IF RESTART-FOUND-FLAG = "NO"
+               PERFORM 402-PRINT-REPORT-HEADER 1 TIMES
+           END-IF.
            PERFORM 305-READ-STUDENT-FILE.
 
        204-WRITE-STUDENT-REPORT.
@@ -127,59 +390,373 @@
        301-OPEN-PROGRAM-FILE.
            OPEN INPUT PROGRAM-RECORDS-FILE.
 
+      *    stops loading once PROGRAM-TABLE-WS's OCCURS 1 TO 200 bound
+      *    is reached, the same guard used in PROGRAM-CATALOG-MAINT.
+      *    cbl's 100-LOAD-CATALOG, so a catalog that grew past 200
+      *    entries can't index 303-LOAD-TABLE past the table's bound
        302-READ-PROGRAM-FILE.
-           ADD 1 TO READ-COUNTER.
            READ PROGRAM-RECORDS-FILE
-           AT END MOVE "YES" TO EOF-TBL-FLAG
-           NOT AT END ADD 1 TO SUB.
-
+               AT END MOVE "YES" TO EOF-TBL-FLAG
+               NOT AT END
+                   IF PROGRAM-COUNT-WS >= 200
+                       DISPLAY "PROGRAM TABLE FULL (200) - "
+                           "REMAINING CATALOG RECORDS NOT LOADED"
+                       MOVE "YES" TO EOF-TBL-FLAG
+                   ELSE
+                       ADD 1 TO PROGRAM-COUNT-WS
+                   END-IF
+           END-READ.
+
+      *    inserts the just-read catalog row into PROGRAM-TABLE-WS in
+      *    ascending PROGRAM-CODE-WS order, the same insertion-sort
+      *    technique PROGRAM-CATALOG-MAINT.cbl's 310-INSERT-PROGRAM-
+      *    SORTED uses. PROGRAM.txt is normally kept sorted already by
+      *    that maintenance program, but sorting defensively on load
+      *    here means SEARCH ALL below is never run against unsorted
+      *    data even on a first deployment that hasn't run the
+      *    maintenance program yet.
        303-LOAD-TABLE.
-           MOVE PROGRAM-RECORD TO PROGRAM-TABLE-WS(SUB).
+           MOVE PROGRAM-COUNT-WS TO PGM-INSERT-AT-WS.
+           PERFORM VARYING PGM-SORT-SUB-WS FROM 1 BY 1
+                   UNTIL PGM-SORT-SUB-WS >= PROGRAM-COUNT-WS
+               IF PROGRAM-CODE < PROGRAM-CODE-WS(PGM-SORT-SUB-WS)
+                   MOVE PGM-SORT-SUB-WS TO PGM-INSERT-AT-WS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           PERFORM VARYING PGM-SORT-SUB-WS FROM PROGRAM-COUNT-WS BY -1
+                   UNTIL PGM-SORT-SUB-WS <= PGM-INSERT-AT-WS
+               MOVE PROGRAM-TABLE-WS(PGM-SORT-SUB-WS - 1)
+                   TO PROGRAM-TABLE-WS(PGM-SORT-SUB-WS)
+           END-PERFORM.
+           MOVE PROGRAM-CODE TO PROGRAM-CODE-WS(PGM-INSERT-AT-WS).
+           MOVE PROGRAM-NAME TO PROGRAM-NAME-WS(PGM-INSERT-AT-WS).
+
+       313-OPEN-COURSE-FILE.
+           OPEN INPUT COURSE-RECORDS-FILE.
+
+      *    same OCCURS 1 TO 200 bound guard as 302-READ-PROGRAM-FILE,
+      *    for COURSE-TABLE-WS
+       314-READ-COURSE-FILE.
+           READ COURSE-RECORDS-FILE
+               AT END MOVE "YES" TO EOF-COURSE-TBL-FLAG
+               NOT AT END
+                   IF COURSE-TBL-COUNT-WS >= 200
+                       DISPLAY "COURSE TABLE FULL (200) - "
+                           "REMAINING COURSE RECORDS NOT LOADED"
+                       MOVE "YES" TO EOF-COURSE-TBL-FLAG
+                   ELSE
+                       ADD 1 TO COURSE-TBL-COUNT-WS
+                   END-IF
+           END-READ.
+
+       315-LOAD-COURSE-TABLE.
+           MOVE COURSE-RECORD TO COURSE-TABLE-WS(COURSE-TBL-COUNT-WS).
+
+      *    orders the student records by PROGRAM-OF-STUDY so the
+      *    report can be grouped and subtotaled by program; the SORT
+      *    verb opens/reads/closes STUDENT-RECORDS-FILE and
+      *    opens/writes/closes SORTED-STUDENT-FILE on its own
+       307-SORT-STUDENT-FILE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-PROGRAM-OF-STUDY
+               USING STUDENT-RECORDS-FILE
+               GIVING SORTED-STUDENT-FILE.
+
+      *    builds today's dated STUDENT-REPORT-FILE name so this run's
+      *    report lands in its own file rather than overwriting an
+      *    earlier day's report. REPORT-FILE-DATE-WS is stamped once,
+      *    by 308-READ-CHECKPOINT, before this paragraph runs.
+       309-BUILD-REPORT-FILENAME.
+           STRING "C:\Users\harpa\Desktop\Project3\STUDENT-REPORT-"
+                   REPORT-FILE-DATE-WS
+                   ".TXT"
+               DELIMITED BY SIZE
+               INTO REPORT-FILENAME-WS.
+           STRING "C:\Users\harpa\Desktop\Project3\STUDENT-REPORT-"
+                   REPORT-FILE-DATE-WS
+                   ".CSV"
+               DELIMITED BY SIZE
+               INTO CSV-FILENAME-WS.
 
        304-OPEN-STU-REPORT-FILE.
-           OPEN INPUT STUDENT-RECORDS-FILE.
-           OPEN OUTPUT STUDENT-REPORT-FILE.
+           PERFORM 309-BUILD-REPORT-FILENAME.
+           OPEN INPUT SORTED-STUDENT-FILE.
+           IF RESTART-FOUND-FLAG = "YES"
+               OPEN EXTEND STUDENT-REPORT-FILE
+               OPEN EXTEND CSV-REPORT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT STUDENT-REPORT-FILE
+               OPEN OUTPUT CSV-REPORT-FILE
+               MOVE "STUDENT NAME,AVERAGE,PROGRAM,TUITION OWED"
+                   TO CSV-REPORT-HEADER
+               WRITE CSV-REPORT-HEADER
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+           OPEN OUTPUT EXCEPTION-REPORT-FILE.
+           MOVE "STUDENT NUMBER  PROGRAM  MESSAGE"
+               TO EXCEPTION-REPORT-HEADER.
+           WRITE EXCEPTION-REPORT-HEADER.
+           MOVE SPACES TO EXCEPTION-REPORT-HEADER.
 
        305-READ-STUDENT-FILE.
-           READ STUDENT-RECORDS-FILE
-           AT END MOVE "YES" TO EOF-FLAG.
+           READ SORTED-STUDENT-FILE
+               AT END MOVE "YES" TO EOF-FLAG
+               NOT AT END ADD 1 TO READ-COUNTER
+           END-READ.
 
        306-WRITE-STUDENT-REPORT.
 
-           MOVE 'NO' TO FOUND-FLAG.
-           PERFORM 401-SEARCH-TABLE
-               VARYING SUB FROM 1 BY 1
-               UNTIL SUB >20 or FOUND-FLAG = "YES".
-
-       401-SEARCH-TABLE.
-           IF (PROGRAM-CODE-WS(SUB) = PROGRAM-OF-STUDY) THEN
-           MOVE "YES" TO FOUND-FLAG
-           PERFORM 403-WRITE-RECORD-TO-OUTPUT
-           END-IF.
+           MOVE "NO" TO FOUND-FLAG.
+           SEARCH ALL PROGRAM-TABLE-WS
+               AT END
+                   MOVE "NO" TO FOUND-FLAG
+                   PERFORM 405-WRITE-EXCEPTION-RECORD
+               WHEN PROGRAM-CODE-WS(PROGRAM-IDX) = PROGRAM-OF-STUDY
+                   MOVE "YES" TO FOUND-FLAG
+      *            course codes are validated for every record, even
+      *            one being skipped during a restart catch-up pass,
+      *            so EXCEPTION-REPORT-FILE (rebuilt fresh each run)
+      *            still lists every bad code, not just post-restart
+      *            ones
+                   PERFORM 410-VALIDATE-COURSE-CODES
+                   IF RESTART-SKIP-COUNT-WS > 0
+                       SUBTRACT 1 FROM RESTART-SKIP-COUNT-WS
+                   ELSE
+                       PERFORM 403-WRITE-RECORD-TO-OUTPUT
+                   END-IF
+           END-SEARCH.
 
        402-PRINT-REPORT-HEADER.
            WRITE REPORT-HEADER FROM COLUMN-HEADER.
            MOVE SPACES TO REPORT-HEADER.
 
        403-WRITE-RECORD-TO-OUTPUT.
-           MOVE STUDENT-NAME TO STUDENT-NAME-WS
+           IF GROUP-FIRST-REC-FLAG = "NO"
+                   AND PROGRAM-OF-STUDY NOT = GROUP-PROGRAM-WS
+               PERFORM 407-WRITE-SUBTOTAL
+           END-IF.
+           MOVE "NO" TO GROUP-FIRST-REC-FLAG.
+           MOVE PROGRAM-OF-STUDY TO GROUP-PROGRAM-WS.
+           MOVE PROGRAM-NAME-WS(PROGRAM-IDX) TO GROUP-PROGRAM-NAME-WS.
+
+           MOVE STUDENT-NAME TO STUDENT-NAME-WS.
+
+           PERFORM 404-BUILD-COURSE-AVE-TABLE.
 
            CALL "C:\Users\harpa\Desktop\Project3\bin\GET-AVG"
-           USING AVERAGE-1,AVERAGE-2,AVERAGE-3
-           AVERAGE-4,AVERAGE-5,STUDENT-AVERAGE-WS.
-           MOVE PROGRAM-NAME-WS(SUB) TO PROGRAM-NAME-R.
+           USING COURSE-COUNT-WS, COURSE-AVE-TBL-WS,
+           STUDENT-AVERAGE-WS, STUDENT-STATUS-WS.
+           MOVE PROGRAM-NAME-WS(PROGRAM-IDX) TO PROGRAM-NAME-R.
            MOVE STUDENT-TUTION-OWED TO TUITION-OWED-WS.
            ADD 1 TO WRITE-COUNTER.
+           ADD STUDENT-TUTION-OWED TO GRAND-TOTAL-TUITION-WS.
+           ADD 1 TO GROUP-COUNT-WS.
+           ADD STUDENT-TUTION-OWED TO GROUP-TUITION-WS.
            WRITE STUDENT-REPORT-RECORD.
            DISPLAY STUDENT-REPORT-RECORD.
+           PERFORM 409-WRITE-CSV-RECORD.
+           PERFORM 408-WRITE-CHECKPOINT.
+
+      *    builds the variable-length course average table from
+      *    whichever of the 5 course-code/average slots are in use,
+      *    so students with fewer (or, once retakes are recorded,
+      *    more) than 5 courses average correctly. A code that
+      *    410-VALIDATE-COURSE-CODES could not find in the catalog is
+      *    excluded here too, so a mistyped code never contributes to
+      *    the average even though it was also logged as an exception.
+       404-BUILD-COURSE-AVE-TABLE.
+           MOVE 0 TO COURSE-COUNT-WS.
+           IF COURSE-CODE-1 NOT = SPACES AND COURSE-1-OK-WS = "YES"
+               ADD 1 TO COURSE-COUNT-WS
+               MOVE AVERAGE-1 TO COURSE-AVE-WS(COURSE-COUNT-WS)
+           END-IF.
+           IF COURSE-CODE-2 NOT = SPACES AND COURSE-2-OK-WS = "YES"
+               ADD 1 TO COURSE-COUNT-WS
+               MOVE AVERAGE-2 TO COURSE-AVE-WS(COURSE-COUNT-WS)
+           END-IF.
+           IF COURSE-CODE-3 NOT = SPACES AND COURSE-3-OK-WS = "YES"
+               ADD 1 TO COURSE-COUNT-WS
+               MOVE AVERAGE-3 TO COURSE-AVE-WS(COURSE-COUNT-WS)
+           END-IF.
+           IF COURSE-CODE-4 NOT = SPACES AND COURSE-4-OK-WS = "YES"
+               ADD 1 TO COURSE-COUNT-WS
+               MOVE AVERAGE-4 TO COURSE-AVE-WS(COURSE-COUNT-WS)
+           END-IF.
+           IF COURSE-CODE-5 NOT = SPACES AND COURSE-5-OK-WS = "YES"
+               ADD 1 TO COURSE-COUNT-WS
+               MOVE AVERAGE-5 TO COURSE-AVE-WS(COURSE-COUNT-WS)
+           END-IF.
 
+      *    checks every course code on the current student record
+      *    against COURSE-TABLE-WS before averages are computed, so a
+      *    mistyped course code is caught instead of silently flowing
+      *    into the average. Records each code's result in
+      *    COURSE-n-OK-WS for 404-BUILD-COURSE-AVE-TABLE to consult.
+       410-VALIDATE-COURSE-CODES.
+           MOVE "YES" TO COURSE-1-OK-WS.
+           MOVE "YES" TO COURSE-2-OK-WS.
+           MOVE "YES" TO COURSE-3-OK-WS.
+           MOVE "YES" TO COURSE-4-OK-WS.
+           MOVE "YES" TO COURSE-5-OK-WS.
+           IF COURSE-CODE-1 NOT = SPACES
+               MOVE COURSE-CODE-1 TO COURSE-CHECK-WS
+               PERFORM 411-CHECK-ONE-COURSE-CODE
+               MOVE COURSE-CHECK-FOUND-WS TO COURSE-1-OK-WS
+           END-IF.
+           IF COURSE-CODE-2 NOT = SPACES
+               MOVE COURSE-CODE-2 TO COURSE-CHECK-WS
+               PERFORM 411-CHECK-ONE-COURSE-CODE
+               MOVE COURSE-CHECK-FOUND-WS TO COURSE-2-OK-WS
+           END-IF.
+           IF COURSE-CODE-3 NOT = SPACES
+               MOVE COURSE-CODE-3 TO COURSE-CHECK-WS
+               PERFORM 411-CHECK-ONE-COURSE-CODE
+               MOVE COURSE-CHECK-FOUND-WS TO COURSE-3-OK-WS
+           END-IF.
+           IF COURSE-CODE-4 NOT = SPACES
+               MOVE COURSE-CODE-4 TO COURSE-CHECK-WS
+               PERFORM 411-CHECK-ONE-COURSE-CODE
+               MOVE COURSE-CHECK-FOUND-WS TO COURSE-4-OK-WS
+           END-IF.
+           IF COURSE-CODE-5 NOT = SPACES
+               MOVE COURSE-CODE-5 TO COURSE-CHECK-WS
+               PERFORM 411-CHECK-ONE-COURSE-CODE
+               MOVE COURSE-CHECK-FOUND-WS TO COURSE-5-OK-WS
+           END-IF.
+
+      *    looks COURSE-CHECK-WS up in COURSE-TABLE-WS and writes an
+      *    exception record if it isn't in the catalog. Uses a plain
+      *    linear SEARCH rather than SEARCH ALL - unlike PROGRAM.txt
+      *    (kept sorted by PROGRAM-CATALOG-MAINT.cbl), nothing
+      *    maintains COURSE.txt in COURSE-CODE order, so a binary
+      *    search over it cannot be trusted.
+       411-CHECK-ONE-COURSE-CODE.
+           MOVE "YES" TO COURSE-CHECK-FOUND-WS.
+           SET COURSE-IDX TO 1.
+           SEARCH COURSE-TABLE-WS
+               AT END
+                   MOVE "NO" TO COURSE-CHECK-FOUND-WS
+                   STRING "CRS CODE " DELIMITED BY SIZE
+                           COURSE-CHECK-WS DELIMITED BY SIZE
+                           " NOT IN CATALOG" DELIMITED BY SIZE
+                       INTO COURSE-EXC-MESSAGE-WS
+                   MOVE STUDENT-NUMBER TO EXC-STUDENT-NUMBER
+                   MOVE PROGRAM-OF-STUDY TO EXC-PROGRAM-OF-STUDY
+                   MOVE COURSE-EXC-MESSAGE-WS TO EXC-MESSAGE
+                   ADD 1 TO EXCEPTION-COUNTER
+                   WRITE EXCEPTION-REPORT-RECORD
+                   DISPLAY EXCEPTION-REPORT-RECORD
+               WHEN COURSE-CODE-WS(COURSE-IDX) = COURSE-CHECK-WS
+                   CONTINUE
+           END-SEARCH.
+
+      *    logs a student whose PROGRAM-OF-STUDY did not match any
+      *    PROGRAM-CODE in the catalog, so a mistyped code is caught
+      *    instead of the student silently missing from the report
+       405-WRITE-EXCEPTION-RECORD.
+           MOVE STUDENT-NUMBER TO EXC-STUDENT-NUMBER.
+           MOVE PROGRAM-OF-STUDY TO EXC-PROGRAM-OF-STUDY.
+           MOVE EXC-MESSAGE-WS TO EXC-MESSAGE.
+           ADD 1 TO EXCEPTION-COUNTER.
+           WRITE EXCEPTION-REPORT-RECORD.
+           DISPLAY EXCEPTION-REPORT-RECORD.
+
+      *    appends the run's control totals to STUDENT-REPORT-FILE so
+      *    they stay with the archived/printed report, not just on
+      *    the console
+       406-WRITE-REPORT-TRAILER.
+           MOVE SPACES TO REPORT-TRAILER.
+           WRITE REPORT-TRAILER.
+
+           MOVE "TOTAL RECORDS READ:" TO TRAILER-LABEL-WS.
+           MOVE READ-COUNTER TO TRAILER-VALUE-WS.
+           MOVE TRAILER-LINE-WS TO REPORT-TRAILER.
+           WRITE REPORT-TRAILER.
+
+           MOVE "TOTAL RECORDS WRITTEN:" TO TRAILER-LABEL-WS.
+           MOVE WRITE-COUNTER TO TRAILER-VALUE-WS.
+           MOVE TRAILER-LINE-WS TO REPORT-TRAILER.
+           WRITE REPORT-TRAILER.
+
+           MOVE "TOTAL EXCEPTIONS:" TO TRAILER-LABEL-WS.
+           MOVE EXCEPTION-COUNTER TO TRAILER-VALUE-WS.
+           MOVE TRAILER-LINE-WS TO REPORT-TRAILER.
+           WRITE REPORT-TRAILER.
+
+           MOVE "GRAND TOTAL TUITION OWED:" TO TRAILER-LABEL-WS.
+           MOVE GRAND-TOTAL-TUITION-WS TO TRAILER-VALUE-WS.
+           MOVE TRAILER-LINE-WS TO REPORT-TRAILER.
+           WRITE REPORT-TRAILER.
+
+      *    prints the student-count/tuition-owed subtotal for the
+      *    program-of-study group that just ended and resets the
+      *    group accumulators for the next program
+       407-WRITE-SUBTOTAL.
+           MOVE GROUP-PROGRAM-NAME-WS TO SUBTOTAL-PROGRAM-WS.
+           MOVE GROUP-COUNT-WS TO SUBTOTAL-COUNT-WS.
+           MOVE GROUP-TUITION-WS TO SUBTOTAL-TUITION-WS.
+           MOVE SUBTOTAL-LINE-WS TO REPORT-TRAILER.
+           WRITE REPORT-TRAILER.
+           MOVE SPACES TO REPORT-TRAILER.
+           WRITE REPORT-TRAILER.
+           MOVE 0 TO GROUP-COUNT-WS.
+           MOVE 0 TO GROUP-TUITION-WS.
+
+      *    writes the same student report line as a comma-delimited
+      *    row, so finance can pull the report straight into a
+      *    spreadsheet instead of retyping figures off the printed copy
+       409-WRITE-CSV-RECORD.
+           MOVE STUDENT-TUTION-OWED TO CSV-TUITION-WS.
+           MOVE SPACES TO CSV-REPORT-RECORD.
+           STRING FUNCTION TRIM(STUDENT-NAME-WS) DELIMITED BY SIZE
+                   ","                            DELIMITED BY SIZE
+                   STUDENT-AVERAGE-WS             DELIMITED BY SIZE
+                   ","                            DELIMITED BY SIZE
+                   FUNCTION TRIM(PROGRAM-NAME-R)  DELIMITED BY SIZE
+                   ","                            DELIMITED BY SIZE
+                   FUNCTION TRIM(CSV-TUITION-WS)  DELIMITED BY SIZE
+               INTO CSV-REPORT-RECORD.
+           WRITE CSV-REPORT-RECORD.
+
+      *    records the last student successfully written, along with
+      *    the run's control totals and group-break accumulators, so a
+      *    rerun after an abend can resume with GRAND-TOTAL-TUITION-WS
+      *    and the in-progress program subtotal intact instead of
+      *    restarting them from zero
+       408-WRITE-CHECKPOINT.
+           MOVE STUDENT-NUMBER TO CKPT-STUDENT-NUMBER.
+           MOVE WRITE-COUNTER TO CKPT-WRITE-COUNTER.
+           MOVE REPORT-FILE-DATE-WS TO CKPT-REPORT-DATE.
+           MOVE GRAND-TOTAL-TUITION-WS TO CKPT-GRAND-TOTAL-TUITION.
+           MOVE GROUP-PROGRAM-WS TO CKPT-GROUP-PROGRAM.
+           MOVE GROUP-PROGRAM-NAME-WS TO CKPT-GROUP-PROGRAM-NAME.
+           MOVE GROUP-COUNT-WS TO CKPT-GROUP-COUNT.
+           MOVE GROUP-TUITION-WS TO CKPT-GROUP-TUITION.
+           WRITE CHECKPOINT-RECORD.
 
        205-CLOSE-FILES.
+           IF GROUP-FIRST-REC-FLAG = "NO"
+               PERFORM 407-WRITE-SUBTOTAL
+           END-IF.
            DISPLAY "TOTAL RECORDS READ:" READ-COUNTER.
            DISPLAY "TOTAL RECORDS WRITTEN:" WRITE-COUNTER.
-           CLOSE STUDENT-RECORDS-FILE.
+           DISPLAY "TOTAL EXCEPTIONS:" EXCEPTION-COUNTER.
+           PERFORM 406-WRITE-REPORT-TRAILER.
            CLOSE PROGRAM-RECORDS-FILE.
+           CLOSE COURSE-RECORDS-FILE.
+           CLOSE SORTED-STUDENT-FILE.
            CLOSE STUDENT-REPORT-FILE.
+           CLOSE CSV-REPORT-FILE.
+           CLOSE EXCEPTION-REPORT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+      *    the run completed normally end-to-end, so clear the
+      *    checkpoint - a fresh run next time should start from
+      *    scratch, not "resume" a report that already finished
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
 
       *    end of the program
        END PROGRAM PROJECT3.
