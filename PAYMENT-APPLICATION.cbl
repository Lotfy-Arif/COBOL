@@ -0,0 +1,291 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: reads a PAYMENTS file (student number, amount, date)
+      *          and applies each payment against the matching
+      *          student's STUDENT-TUTION-OWED in STUDENT-RECORDS-FILE
+      *          (STUFILE3.txt, the same file Project3_Part3.cbl
+      *          reports off of), producing an updated
+      *          STUDENT-RECORDS-FILE plus a reconciliation report of
+      *          payments applied versus unmatched student numbers.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYMENT-APPLICATION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENTS-FILE
+           ASSIGN TO "C:\Users\harpa\Desktop\Project3\PAYMENTS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STUDENT-RECORDS-FILE
+           ASSIGN TO "C:\Users\harpa\Desktop\Project3\STUFILE3.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PAYMENT-RECON-REPORT-FILE
+           ASSIGN TO
+           "C:\Users\harpa\Desktop\Project3\PAYMENT-RECONCILIATION.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYMENTS-FILE.
+       01  PAYMENT-RECORD.
+           05 PAYMENT-STUDENT-NUMBER PIC 9(6).
+           05 PAYMENT-AMOUNT PIC 9(4)V99.
+           05 PAYMENT-DATE PIC 9(8).
+
+      * same record layout as STUDENT-TUTION-RECORD in
+      * Project3_Part3.cbl, since this is the same physical file
+       FD  STUDENT-RECORDS-FILE.
+       01  STUDENT-TUTION-RECORD.
+           05 STUDENT-NUMBER PIC 9(6).
+           05 STUDENT-TUTION-OWED PIC 9(4)V99.
+           05 STUDENT-NAME PIC X(40).
+           05 PROGRAM-OF-STUDY PIC X(5).
+           05 COURSE-CODE-1   PIC X(7).
+           05 AVERAGE-1       PIC 9(3).
+           05 COURSE-CODE-2   PIC X(7).
+           05 AVERAGE-2       PIC 9(3).
+           05 COURSE-CODE-3   PIC X(7).
+           05 AVERAGE-3       PIC 9(3).
+           05 COURSE-CODE-4   PIC X(7).
+           05 AVERAGE-4       PIC 9(3).
+           05 COURSE-CODE-5   PIC X(7).
+           05 AVERAGE-5       PIC 9(3).
+
+       FD  PAYMENT-RECON-REPORT-FILE.
+       01  RECON-REPORT-HEADER PIC X(70).
+       01  RECON-REPORT-RECORD.
+           05 RECON-STUDENT-NUMBER PIC 9(6).
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 RECON-AMOUNT PIC Z,ZZ9.99.
+           05 FILLER PIC X(4) VALUE SPACES.
+      *    wide enough for the longest status text this program
+      *    writes: "OVERPAID EXCESS " (16 bytes) plus the largest
+      *    PAYMENT-EXCESS-DISPLAY-WS value, "9999.99" (7 bytes)
+           05 RECON-STATUS PIC X(24).
+
+       WORKING-STORAGE SECTION.
+
+      *    in-memory copy of every student on STUDENT-RECORDS-FILE,
+      *    loaded before any payment is applied and written back out
+      *    once all payments have been processed
+       01  STUDENT-PAYMENT-TABLE.
+           05  STU-COUNT-WS PIC 9(3) VALUE 0.
+           05  STU-ENTRY-WS OCCURS 1 TO 500 TIMES
+                   DEPENDING ON STU-COUNT-WS.
+               10 STU-NUMBER-WS PIC 9(6).
+               10 STU-TUITION-WS PIC 9(4)V99.
+               10 STU-NAME-WS PIC X(40).
+               10 STU-PROGRAM-WS PIC X(5).
+               10 STU-COURSE-CODE-1-WS PIC X(7).
+               10 STU-AVERAGE-1-WS PIC 9(3).
+               10 STU-COURSE-CODE-2-WS PIC X(7).
+               10 STU-AVERAGE-2-WS PIC 9(3).
+               10 STU-COURSE-CODE-3-WS PIC X(7).
+               10 STU-AVERAGE-3-WS PIC 9(3).
+               10 STU-COURSE-CODE-4-WS PIC X(7).
+               10 STU-AVERAGE-4-WS PIC 9(3).
+               10 STU-COURSE-CODE-5-WS PIC X(7).
+               10 STU-AVERAGE-5-WS PIC 9(3).
+
+       01  FLAG-FIELDS.
+           05 EOF-FLAG PIC X(3) VALUE "NO".
+           05 EOF-PAY-FLAG PIC X(3) VALUE "NO".
+           05 FOUND-FLAG PIC X(3) VALUE "NO".
+      *    set by 100-LOAD-STUDENTS when STUDENT-RECORDS-FILE has more
+      *    than 500 students - stops 500-SAVE-STUDENTS from truncating
+      *    STUFILE3.txt down to only the 500 students that fit
+           05 LOAD-OVERFLOW-FLAG PIC X(3) VALUE "NO".
+
+       01  SUB-WS PIC 9(3).
+       01  FOUND-INDEX-WS PIC 9(3) VALUE 0.
+       01  PAYMENTS-APPLIED-WS PIC 9(4) VALUE 0.
+       01  PAYMENTS-UNMATCHED-WS PIC 9(4) VALUE 0.
+       01  PAYMENT-EXCESS-WS PIC 9(4)V99 VALUE 0.
+       01  PAYMENT-EXCESS-DISPLAY-WS PIC ZZZ9.99.
+
+       01  RECON-TRAILER-LINE-WS.
+           05 RECON-TRAILER-LABEL-WS PIC X(22).
+           05 RECON-TRAILER-VALUE-WS PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+
+       PERFORM 100-LOAD-STUDENTS.
+       IF LOAD-OVERFLOW-FLAG = "YES"
+           DISPLAY "PAYMENTS NOT APPLIED - STUDENT-RECORDS-FILE HAS "
+               "MORE THAN 500 STUDENTS AND WOULD BE TRUNCATED ON SAVE"
+       ELSE
+           PERFORM 200-OPEN-PAYMENT-FILES
+           PERFORM 210-READ-PAYMENT-FILE
+           PERFORM 300-APPLY-PAYMENTS UNTIL EOF-PAY-FLAG = "YES"
+           PERFORM 400-CLOSE-PAYMENT-FILES
+           PERFORM 500-SAVE-STUDENTS
+       END-IF.
+
+       STOP RUN.
+
+      *    reads every student currently on STUDENT-RECORDS-FILE into
+      *    STUDENT-PAYMENT-TABLE before any payment is applied. Refuses
+      *    a 501st student rather than overflowing the OCCURS 1 TO 500
+      *    table, and sets LOAD-OVERFLOW-FLAG so the main flow above
+      *    skips 500-SAVE-STUDENTS entirely - saving a partial table
+      *    back over STUDENT-RECORDS-FILE would permanently delete
+      *    every student past the 500th.
+       100-LOAD-STUDENTS.
+           OPEN INPUT STUDENT-RECORDS-FILE.
+           PERFORM UNTIL EOF-FLAG = "YES"
+               READ STUDENT-RECORDS-FILE
+                   AT END MOVE "YES" TO EOF-FLAG
+                   NOT AT END
+                       IF STU-COUNT-WS >= 500
+                           MOVE "YES" TO LOAD-OVERFLOW-FLAG
+                           DISPLAY "STUDENT TABLE FULL (500) - "
+                               "RECORD SKIPPED FOR STUDENT "
+                               STUDENT-NUMBER
+                       ELSE
+                           ADD 1 TO STU-COUNT-WS
+                           MOVE STUDENT-NUMBER
+                               TO STU-NUMBER-WS(STU-COUNT-WS)
+                           MOVE STUDENT-TUTION-OWED
+                               TO STU-TUITION-WS(STU-COUNT-WS)
+                           MOVE STUDENT-NAME
+                               TO STU-NAME-WS(STU-COUNT-WS)
+                           MOVE PROGRAM-OF-STUDY
+                               TO STU-PROGRAM-WS(STU-COUNT-WS)
+                           MOVE COURSE-CODE-1
+                               TO STU-COURSE-CODE-1-WS(STU-COUNT-WS)
+                           MOVE AVERAGE-1
+                               TO STU-AVERAGE-1-WS(STU-COUNT-WS)
+                           MOVE COURSE-CODE-2
+                               TO STU-COURSE-CODE-2-WS(STU-COUNT-WS)
+                           MOVE AVERAGE-2
+                               TO STU-AVERAGE-2-WS(STU-COUNT-WS)
+                           MOVE COURSE-CODE-3
+                               TO STU-COURSE-CODE-3-WS(STU-COUNT-WS)
+                           MOVE AVERAGE-3
+                               TO STU-AVERAGE-3-WS(STU-COUNT-WS)
+                           MOVE COURSE-CODE-4
+                               TO STU-COURSE-CODE-4-WS(STU-COUNT-WS)
+                           MOVE AVERAGE-4
+                               TO STU-AVERAGE-4-WS(STU-COUNT-WS)
+                           MOVE COURSE-CODE-5
+                               TO STU-COURSE-CODE-5-WS(STU-COUNT-WS)
+                           MOVE AVERAGE-5
+                               TO STU-AVERAGE-5-WS(STU-COUNT-WS)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE STUDENT-RECORDS-FILE.
+
+       200-OPEN-PAYMENT-FILES.
+           OPEN INPUT PAYMENTS-FILE.
+           OPEN OUTPUT PAYMENT-RECON-REPORT-FILE.
+           MOVE "STUDENT NUMBER  AMOUNT      STATUS"
+               TO RECON-REPORT-HEADER.
+           WRITE RECON-REPORT-HEADER.
+           MOVE SPACES TO RECON-REPORT-HEADER.
+
+       210-READ-PAYMENT-FILE.
+           READ PAYMENTS-FILE
+               AT END MOVE "YES" TO EOF-PAY-FLAG.
+
+      *    applies one payment to the matching student's tuition
+      *    balance in STUDENT-PAYMENT-TABLE, or logs it as unmatched
+      *    if no student on file carries that student number
+       300-APPLY-PAYMENTS.
+           PERFORM 320-FIND-STUDENT.
+           MOVE PAYMENT-STUDENT-NUMBER TO RECON-STUDENT-NUMBER.
+           MOVE PAYMENT-AMOUNT TO RECON-AMOUNT.
+           IF FOUND-FLAG = "YES"
+      *        STU-TUITION-WS is unsigned - subtracting a payment
+      *        larger than the balance owed would wrap to the
+      *        absolute value instead of going to zero, so an
+      *        overpayment is floored at zero and the excess is
+      *        called out in the reconciliation report instead
+               IF PAYMENT-AMOUNT > STU-TUITION-WS(FOUND-INDEX-WS)
+                   COMPUTE PAYMENT-EXCESS-WS =
+                       PAYMENT-AMOUNT - STU-TUITION-WS(FOUND-INDEX-WS)
+                   MOVE 0 TO STU-TUITION-WS(FOUND-INDEX-WS)
+                   MOVE PAYMENT-EXCESS-WS TO PAYMENT-EXCESS-DISPLAY-WS
+                   STRING "OVERPAID EXCESS "         DELIMITED BY SIZE
+                           FUNCTION TRIM(
+                               PAYMENT-EXCESS-DISPLAY-WS)
+                                                      DELIMITED BY SIZE
+                       INTO RECON-STATUS
+               ELSE
+                   SUBTRACT PAYMENT-AMOUNT
+                       FROM STU-TUITION-WS(FOUND-INDEX-WS)
+                   MOVE "APPLIED" TO RECON-STATUS
+               END-IF
+               ADD 1 TO PAYMENTS-APPLIED-WS
+           ELSE
+               MOVE "UNMATCHED" TO RECON-STATUS
+               ADD 1 TO PAYMENTS-UNMATCHED-WS
+           END-IF.
+           WRITE RECON-REPORT-RECORD.
+           DISPLAY RECON-REPORT-RECORD.
+           PERFORM 210-READ-PAYMENT-FILE.
+
+      *    linear scan for PAYMENT-STUDENT-NUMBER in
+      *    STUDENT-PAYMENT-TABLE
+       320-FIND-STUDENT.
+           MOVE "NO" TO FOUND-FLAG.
+           MOVE 0 TO FOUND-INDEX-WS.
+           PERFORM VARYING SUB-WS FROM 1 BY 1
+                   UNTIL SUB-WS > STU-COUNT-WS OR FOUND-FLAG = "YES"
+               IF STU-NUMBER-WS(SUB-WS) = PAYMENT-STUDENT-NUMBER
+                   MOVE "YES" TO FOUND-FLAG
+                   MOVE SUB-WS TO FOUND-INDEX-WS
+               END-IF
+           END-PERFORM.
+
+      *    appends the applied/unmatched totals to the reconciliation
+      *    report, the same trailer-line idea Project3_Part3.cbl uses
+       400-CLOSE-PAYMENT-FILES.
+           MOVE SPACES TO RECON-REPORT-HEADER.
+           WRITE RECON-REPORT-HEADER.
+
+           MOVE "PAYMENTS APPLIED:" TO RECON-TRAILER-LABEL-WS.
+           MOVE PAYMENTS-APPLIED-WS TO RECON-TRAILER-VALUE-WS.
+           MOVE RECON-TRAILER-LINE-WS TO RECON-REPORT-HEADER.
+           WRITE RECON-REPORT-HEADER.
+
+           MOVE SPACES TO RECON-REPORT-HEADER.
+           MOVE "PAYMENTS UNMATCHED:" TO RECON-TRAILER-LABEL-WS.
+           MOVE PAYMENTS-UNMATCHED-WS TO RECON-TRAILER-VALUE-WS.
+           MOVE RECON-TRAILER-LINE-WS TO RECON-REPORT-HEADER.
+           WRITE RECON-REPORT-HEADER.
+
+           CLOSE PAYMENTS-FILE.
+           CLOSE PAYMENT-RECON-REPORT-FILE.
+
+      *    writes STUDENT-PAYMENT-TABLE - with payments applied - back
+      *    out to STUDENT-RECORDS-FILE so the balances Project3_Part3
+      *    reports on are current
+       500-SAVE-STUDENTS.
+           OPEN OUTPUT STUDENT-RECORDS-FILE.
+           PERFORM VARYING SUB-WS FROM 1 BY 1
+                   UNTIL SUB-WS > STU-COUNT-WS
+               MOVE STU-NUMBER-WS(SUB-WS) TO STUDENT-NUMBER
+               MOVE STU-TUITION-WS(SUB-WS) TO STUDENT-TUTION-OWED
+               MOVE STU-NAME-WS(SUB-WS) TO STUDENT-NAME
+               MOVE STU-PROGRAM-WS(SUB-WS) TO PROGRAM-OF-STUDY
+               MOVE STU-COURSE-CODE-1-WS(SUB-WS) TO COURSE-CODE-1
+               MOVE STU-AVERAGE-1-WS(SUB-WS) TO AVERAGE-1
+               MOVE STU-COURSE-CODE-2-WS(SUB-WS) TO COURSE-CODE-2
+               MOVE STU-AVERAGE-2-WS(SUB-WS) TO AVERAGE-2
+               MOVE STU-COURSE-CODE-3-WS(SUB-WS) TO COURSE-CODE-3
+               MOVE STU-AVERAGE-3-WS(SUB-WS) TO AVERAGE-3
+               MOVE STU-COURSE-CODE-4-WS(SUB-WS) TO COURSE-CODE-4
+               MOVE STU-AVERAGE-4-WS(SUB-WS) TO AVERAGE-4
+               MOVE STU-COURSE-CODE-5-WS(SUB-WS) TO COURSE-CODE-5
+               MOVE STU-AVERAGE-5-WS(SUB-WS) TO AVERAGE-5
+               WRITE STUDENT-TUTION-RECORD
+           END-PERFORM.
+           CLOSE STUDENT-RECORDS-FILE.
+
+       END PROGRAM PAYMENT-APPLICATION.
