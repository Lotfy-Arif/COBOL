@@ -16,13 +16,25 @@
        DATA DIVISION.
        FILE SECTION.
        FD  STUDENT-FEES-SHEET.
+      *    same record layout as STUDENT-TUTION-RECORD in
+      *    Project3_Part3.cbl / PAYMENT-APPLICATION.cbl, field-for-
+      *    field with no filler between fields, since this program's
+      *    output file is read by both of those through that layout
        01  STDUENT-FEES-INFO.
            05 STUDENT-NUMBER   PIC 9(6).
-           05 FILLER PIC X(5) VALUES SPACES.
-           05 TUITION-OWED     PIC 9(6).
-           05 FILLER PIC X(5) VALUES SPACES.
+           05 TUITION-OWED     PIC 9(4)V99.
            05 STUDENT-NAME     PIC A(40).
-           05 FILLER PIC X(5) VALUES SPACES.
+           05 PROGRAM-OF-STUDY PIC X(5).
+           05 COURSE-CODE-1    PIC X(7).
+           05 AVERAGE-1        PIC 9(3).
+           05 COURSE-CODE-2    PIC X(7).
+           05 AVERAGE-2        PIC 9(3).
+           05 COURSE-CODE-3    PIC X(7).
+           05 AVERAGE-3        PIC 9(3).
+           05 COURSE-CODE-4    PIC X(7).
+           05 AVERAGE-4        PIC 9(3).
+           05 COURSE-CODE-5    PIC X(7).
+           05 AVERAGE-5        PIC 9(3).
        01  USER-PROMPT.
            05 USER-INPUT PIC A(1).
        WORKING-STORAGE SECTION.
@@ -36,6 +48,21 @@
        01  WSUSER-PROMPT.
            05 WSUSER-INPUT PIC A(1).
 
+      *    set by CHECK-EXISTING-RECORDS - tells OPEN-STUDENT-FEES-FILE
+      *    whether STUDENT-RECORD.txt already has records, so a new
+      *    data-entry session appends instead of wiping out an earlier
+      *    session run the same day
+       01  RECORDS-EXIST-FLAG PIC X(3) VALUE "NO".
+
+      *    staging field for PROMPT-USER-INPUT's validation/re-prompt
+      *    loop around the numeric ACCEPTs - checked with IS NUMERIC
+      *    before being moved into STUDENT-NUMBER or TUITION-OWED.
+      *    JUSTIFIED RIGHT plus the INSPECT below zero-fill short
+      *    input (e.g. "123") the same way ACCEPT into a numeric field
+      *    would, so IS NUMERIC doesn't fail on the space padding an
+      *    alphanumeric ACCEPT would otherwise leave on the right.
+       01  ENTRY-CHECK-WS PIC X(6) JUSTIFIED RIGHT.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
        ADD-STUDENT-RECORD.
@@ -53,7 +80,23 @@
            PERFORM CONF-NEW-RECORD
            PERFORM CLOSE-INPUT-FILE.
        OPEN-STUDENT-FEES-FILE.
-           OPEN OUTPUT STUDENT-FEES-SHEET.
+           PERFORM CHECK-EXISTING-RECORDS.
+           IF RECORDS-EXIST-FLAG = "YES"
+               OPEN EXTEND STUDENT-FEES-SHEET
+           ELSE
+               OPEN OUTPUT STUDENT-FEES-SHEET
+           END-IF.
+
+      *    peeks at STUDENT-RECORD.txt to see if it already has
+      *    records, so OPEN-STUDENT-FEES-FILE knows whether to append
+      *    or start the file fresh
+       CHECK-EXISTING-RECORDS.
+           OPEN INPUT STUDENT-FEES-SHEET.
+           READ STUDENT-FEES-SHEET
+               AT END MOVE "NO" TO RECORDS-EXIST-FLAG
+               NOT AT END MOVE "YES" TO RECORDS-EXIST-FLAG
+           END-READ.
+           CLOSE STUDENT-FEES-SHEET.
        PROMPT-FOR-RECORD-INPUT.
            DISPLAY "Would you like to enter a new student info ? Y/N".
            ACCEPT USER-INPUT.
@@ -61,12 +104,68 @@
            PERFORM TAKE-USER-INPUT
                UNTIL USER-INPUT = "N".
        PROMPT-USER-INPUT.
-           DISPLAY "Enter the student number".
-           ACCEPT STUDENT-NUMBER .
-           DISPLAY "Enter the tuition owed by that student".
-           ACCEPT TUITION-OWED .
+           MOVE SPACES TO ENTRY-CHECK-WS.
+           PERFORM UNTIL ENTRY-CHECK-WS IS NUMERIC
+               DISPLAY "Enter the student number"
+               ACCEPT ENTRY-CHECK-WS
+      *        a blank ACCEPT must be caught here, before the INSPECT
+      *        below turns an all-spaces entry into "000000", which
+      *        would otherwise pass IS NUMERIC and silently zero out
+      *        STUDENT-NUMBER instead of being re-prompted
+               IF ENTRY-CHECK-WS = SPACES
+                   DISPLAY "Invalid entry - numbers only, try again"
+               ELSE
+                   INSPECT ENTRY-CHECK-WS
+                       REPLACING LEADING SPACE BY ZERO
+                   IF ENTRY-CHECK-WS NOT NUMERIC
+                       DISPLAY "Invalid entry - numbers only, try again"
+                       MOVE SPACES TO ENTRY-CHECK-WS
+                   END-IF
+               END-IF
+           END-PERFORM.
+           MOVE ENTRY-CHECK-WS TO STUDENT-NUMBER.
+
+           MOVE SPACES TO ENTRY-CHECK-WS.
+           PERFORM UNTIL ENTRY-CHECK-WS IS NUMERIC
+               DISPLAY "Enter the tuition owed by that student"
+               ACCEPT ENTRY-CHECK-WS
+               IF ENTRY-CHECK-WS = SPACES
+                   DISPLAY "Invalid entry - numbers only, try again"
+               ELSE
+                   INSPECT ENTRY-CHECK-WS
+                       REPLACING LEADING SPACE BY ZERO
+                   IF ENTRY-CHECK-WS NOT NUMERIC
+                       DISPLAY "Invalid entry - numbers only, try again"
+                       MOVE SPACES TO ENTRY-CHECK-WS
+                   END-IF
+               END-IF
+           END-PERFORM.
+           MOVE ENTRY-CHECK-WS TO TUITION-OWED.
+
            DISPLAY "Enter the stduent name".
            ACCEPT STUDENT-NAME.
+           DISPLAY "Enter the program of study".
+           ACCEPT PROGRAM-OF-STUDY.
+           DISPLAY "Enter course code 1 (blank if none)".
+           ACCEPT COURSE-CODE-1.
+           DISPLAY "Enter average for course 1".
+           ACCEPT AVERAGE-1.
+           DISPLAY "Enter course code 2 (blank if none)".
+           ACCEPT COURSE-CODE-2.
+           DISPLAY "Enter average for course 2".
+           ACCEPT AVERAGE-2.
+           DISPLAY "Enter course code 3 (blank if none)".
+           ACCEPT COURSE-CODE-3.
+           DISPLAY "Enter average for course 3".
+           ACCEPT AVERAGE-3.
+           DISPLAY "Enter course code 4 (blank if none)".
+           ACCEPT COURSE-CODE-4.
+           DISPLAY "Enter average for course 4".
+           ACCEPT AVERAGE-4.
+           DISPLAY "Enter course code 5 (blank if none)".
+           ACCEPT COURSE-CODE-5.
+           DISPLAY "Enter average for course 5".
+           ACCEPT AVERAGE-5.
        WRITE-INPUT.
            WRITE STDUENT-FEES-INFO.
        ANOTHER-RECORD.
