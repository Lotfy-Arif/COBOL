@@ -0,0 +1,201 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: interactive add/update/delete maintenance of
+      *          PROGRAM-RECORDS-FILE (PROGRAM.txt), the program-code
+      *          catalog Project3_Part3.cbl loads into PROGRAM-TABLE-WS.
+      *          Keeps PROGRAM.txt in ascending PROGRAM-CODE order on
+      *          every save, since Project3_Part3.cbl looks it up with
+      *          SEARCH ALL.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAM-CATALOG-MAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PROGRAM-RECORDS-FILE
+           ASSIGN TO "C:\Users\harpa\Desktop\Project3\PROGRAM.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROGRAM-RECORDS-FILE.
+       01  PROGRAM-RECORD.
+           05 PROGRAM-CODE PIC X(5).
+           05 PROGRAM-NAME PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+      *    in-memory copy of the catalog, kept in ascending
+      *    PGM-CODE-WS order at all times so 900-SAVE-CATALOG can
+      *    write PROGRAM.txt straight back out already sorted
+       01  PROGRAM-MAINT-TABLE.
+           05  PGM-COUNT-WS PIC 9(3) VALUE 0.
+           05  PGM-ENTRY-WS OCCURS 1 TO 200 TIMES
+                   DEPENDING ON PGM-COUNT-WS.
+               10 PGM-CODE-WS PIC X(5).
+               10 PGM-NAME-WS PIC X(20).
+
+       01  FLAG-FIELDS.
+           05 EOF-FLAG PIC X(3) VALUE "NO".
+           05 FOUND-FLAG PIC X(3) VALUE "NO".
+
+       01  MENU-CHOICE PIC X(1) VALUE SPACES.
+       01  SUB-WS PIC 9(3).
+       01  INSERT-AT-WS PIC 9(3).
+       01  FOUND-INDEX-WS PIC 9(3) VALUE 0.
+       01  INPUT-CODE-WS PIC X(5).
+       01  INPUT-NAME-WS PIC X(20).
+
+       PROCEDURE DIVISION.
+
+       PERFORM 100-LOAD-CATALOG.
+       PERFORM 200-MENU-LOOP UNTIL MENU-CHOICE = "5".
+       PERFORM 900-SAVE-CATALOG.
+
+       STOP RUN.
+
+      *    reads whatever is currently in PROGRAM.txt into
+      *    PROGRAM-MAINT-TABLE before any add/update/delete is applied
+       100-LOAD-CATALOG.
+           OPEN INPUT PROGRAM-RECORDS-FILE.
+           PERFORM UNTIL EOF-FLAG = "YES"
+               READ PROGRAM-RECORDS-FILE
+                   AT END MOVE "YES" TO EOF-FLAG
+                   NOT AT END
+                       IF PGM-COUNT-WS >= 200
+                           DISPLAY "Catalog is full (200 programs) - "
+                               "REMAINING RECORDS NOT LOADED"
+                           MOVE "YES" TO EOF-FLAG
+                       ELSE
+                           ADD 1 TO PGM-COUNT-WS
+                           MOVE PROGRAM-CODE
+                               TO PGM-CODE-WS(PGM-COUNT-WS)
+                           MOVE PROGRAM-NAME
+                               TO PGM-NAME-WS(PGM-COUNT-WS)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE PROGRAM-RECORDS-FILE.
+
+       200-MENU-LOOP.
+           DISPLAY "1. Add a program".
+           DISPLAY "2. Update a program".
+           DISPLAY "3. Delete a program".
+           DISPLAY "4. List all programs".
+           DISPLAY "5. Save and exit".
+           DISPLAY "Enter your choice".
+           ACCEPT MENU-CHOICE.
+           EVALUATE MENU-CHOICE
+               WHEN "1" PERFORM 300-ADD-PROGRAM
+               WHEN "2" PERFORM 400-UPDATE-PROGRAM
+               WHEN "3" PERFORM 500-DELETE-PROGRAM
+               WHEN "4" PERFORM 600-LIST-PROGRAMS
+               WHEN "5" CONTINUE
+               WHEN OTHER DISPLAY "Invalid choice, try again"
+           END-EVALUATE.
+
+       300-ADD-PROGRAM.
+           DISPLAY "Enter the program code".
+           ACCEPT INPUT-CODE-WS.
+           PERFORM 700-FIND-PROGRAM.
+           IF FOUND-FLAG = "YES"
+               DISPLAY "That program code already exists - not added"
+           ELSE
+               IF PGM-COUNT-WS >= 200
+                   DISPLAY "Catalog is full (200 programs) - not added"
+               ELSE
+                   DISPLAY "Enter the program name"
+                   ACCEPT INPUT-NAME-WS
+                   PERFORM 310-INSERT-PROGRAM-SORTED
+                   DISPLAY "Program added"
+               END-IF
+           END-IF.
+
+      *    inserts the new code/name pair in ascending PGM-CODE-WS
+      *    order, shifting later entries up by one slot
+       310-INSERT-PROGRAM-SORTED.
+           ADD 1 TO PGM-COUNT-WS.
+           MOVE PGM-COUNT-WS TO INSERT-AT-WS.
+           PERFORM VARYING SUB-WS FROM 1 BY 1
+                   UNTIL SUB-WS >= PGM-COUNT-WS
+               IF INPUT-CODE-WS < PGM-CODE-WS(SUB-WS)
+                   MOVE SUB-WS TO INSERT-AT-WS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           PERFORM VARYING SUB-WS FROM PGM-COUNT-WS BY -1
+                   UNTIL SUB-WS <= INSERT-AT-WS
+               MOVE PGM-CODE-WS(SUB-WS - 1) TO PGM-CODE-WS(SUB-WS)
+               MOVE PGM-NAME-WS(SUB-WS - 1) TO PGM-NAME-WS(SUB-WS)
+           END-PERFORM.
+           MOVE INPUT-CODE-WS TO PGM-CODE-WS(INSERT-AT-WS).
+           MOVE INPUT-NAME-WS TO PGM-NAME-WS(INSERT-AT-WS).
+
+       400-UPDATE-PROGRAM.
+           DISPLAY "Enter the program code to update".
+           ACCEPT INPUT-CODE-WS.
+           PERFORM 700-FIND-PROGRAM.
+           IF FOUND-FLAG = "YES"
+               DISPLAY "Enter the new program name"
+               ACCEPT INPUT-NAME-WS
+               MOVE INPUT-NAME-WS TO PGM-NAME-WS(FOUND-INDEX-WS)
+               DISPLAY "Program updated"
+           ELSE
+               DISPLAY "Program code not found"
+           END-IF.
+
+      *    removes the matched entry and shifts later entries down by
+      *    one slot to keep the table (and the file it's saved back
+      *    to) contiguous and still in ascending PGM-CODE-WS order
+       500-DELETE-PROGRAM.
+           DISPLAY "Enter the program code to delete".
+           ACCEPT INPUT-CODE-WS.
+           PERFORM 700-FIND-PROGRAM.
+           IF FOUND-FLAG = "YES"
+               PERFORM VARYING SUB-WS FROM FOUND-INDEX-WS BY 1
+                       UNTIL SUB-WS >= PGM-COUNT-WS
+                   MOVE PGM-CODE-WS(SUB-WS + 1) TO PGM-CODE-WS(SUB-WS)
+                   MOVE PGM-NAME-WS(SUB-WS + 1) TO PGM-NAME-WS(SUB-WS)
+               END-PERFORM
+               SUBTRACT 1 FROM PGM-COUNT-WS
+               DISPLAY "Program deleted"
+           ELSE
+               DISPLAY "Program code not found"
+           END-IF.
+
+       600-LIST-PROGRAMS.
+           PERFORM VARYING SUB-WS FROM 1 BY 1
+                   UNTIL SUB-WS > PGM-COUNT-WS
+               DISPLAY PGM-CODE-WS(SUB-WS) "  " PGM-NAME-WS(SUB-WS)
+           END-PERFORM.
+
+      *    linear scan for INPUT-CODE-WS - the catalog is small enough
+      *    that a maintenance-time scan doesn't need SEARCH ALL
+       700-FIND-PROGRAM.
+           MOVE "NO" TO FOUND-FLAG.
+           MOVE 0 TO FOUND-INDEX-WS.
+           PERFORM VARYING SUB-WS FROM 1 BY 1
+                   UNTIL SUB-WS > PGM-COUNT-WS OR FOUND-FLAG = "YES"
+               IF PGM-CODE-WS(SUB-WS) = INPUT-CODE-WS
+                   MOVE "YES" TO FOUND-FLAG
+                   MOVE SUB-WS TO FOUND-INDEX-WS
+               END-IF
+           END-PERFORM.
+
+      *    writes the whole table back out to PROGRAM.txt, still in
+      *    ascending PGM-CODE-WS order, so Project3_Part3.cbl's
+      *    SEARCH ALL keeps working
+       900-SAVE-CATALOG.
+           OPEN OUTPUT PROGRAM-RECORDS-FILE.
+           PERFORM VARYING SUB-WS FROM 1 BY 1
+                   UNTIL SUB-WS > PGM-COUNT-WS
+               MOVE PGM-CODE-WS(SUB-WS) TO PROGRAM-CODE
+               MOVE PGM-NAME-WS(SUB-WS) TO PROGRAM-NAME
+               WRITE PROGRAM-RECORD
+           END-PERFORM.
+           CLOSE PROGRAM-RECORDS-FILE.
+
+       END PROGRAM PROGRAM-CATALOG-MAINT.
