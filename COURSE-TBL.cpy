@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Purpose: in-memory table of COURSE-RECORDS-FILE, used to
+      *          validate a student's COURSE-CODE-n entries before
+      *          averages are computed and the report is written.
+      *          Unlike PROGRAM.txt (kept in order by
+      *          PROGRAM-CATALOG-MAINT.cbl), no program maintains
+      *          COURSE.txt's order, so this table is searched with a
+      *          plain linear SEARCH rather than SEARCH ALL.
+      ******************************************************************
+       01  COURSE-TABLE.
+           05  COURSE-TBL-COUNT-WS PIC 9(3) VALUE 0.
+           05  COURSE-TABLE-WS OCCURS 1 TO 200 TIMES
+                   DEPENDING ON COURSE-TBL-COUNT-WS
+                   INDEXED BY COURSE-IDX.
+               10 COURSE-CODE-WS PIC X(7).
+               10 COURSE-NAME-WS PIC X(20).
