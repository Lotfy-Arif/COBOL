@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Purpose: in-memory table of PROGRAM-RECORDS-FILE, used to
+      *          look up a student's program name from PROGRAM-OF-STUDY.
+      *          PROGRAM.txt is maintained in PROGRAM-CODE order (the
+      *          catalog maintenance program keeps it that way) so the
+      *          table can be searched with SEARCH ALL.
+      ******************************************************************
+       01  PROGRAM-TABLE.
+           05  PROGRAM-COUNT-WS PIC 9(3) VALUE 0.
+           05  PROGRAM-TABLE-WS OCCURS 1 TO 200 TIMES
+                   DEPENDING ON PROGRAM-COUNT-WS
+                   ASCENDING KEY IS PROGRAM-CODE-WS
+                   INDEXED BY PROGRAM-IDX.
+               10 PROGRAM-CODE-WS PIC X(5).
+               10 PROGRAM-NAME-WS PIC X(20).
